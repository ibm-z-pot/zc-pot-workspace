@@ -0,0 +1,260 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DFH0XEXT.
+000030 AUTHOR.        R HALLIDAY.
+000040 INSTALLATION.  CATALOGUE APPLICATIONS GROUP.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*
+000080*-----------------------------------------------------------*
+000090*  MODIFICATION HISTORY                                    *
+000100*  DATE       INIT  DESCRIPTION                             *
+000110*  2026-08-08  RH   Initial version - nightly catalogue and  *
+000120*                   order journal extract for the web        *
+000130*                   storefront and finance.                  *
+000140*-----------------------------------------------------------*
+000150*
+000160*-----------------------------------------------------------*
+000170*  READS THE CATALOGUE MASTER FILE AND THE ORDER JOURNAL     *
+000180*  FILE AND WRITES EACH OUT AS A FLAT, FIXED FORMAT EXTRACT   *
+000190*  FILE - CATXTR FOR THE WEB STOREFRONT, JRNLXTR FOR          *
+000200*  FINANCE - SO DOWNSTREAM SYSTEMS CAN PICK THEM UP ON THEIR  *
+000210*  OWN SCHEDULE INSTEAD OF CALLING THIS SYSTEM LIVE            *
+000220*-----------------------------------------------------------*
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SPECIAL-NAMES.
+000270     DECIMAL-POINT IS COMMA.
+000280*
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT CATALOG-FILE ASSIGN TO "CATFILE"
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS SEQUENTIAL
+000340         RECORD KEY IS CAT-ITEM-REF
+000350         FILE STATUS IS WS-CATALOG-STATUS.
+000360*
+000370     SELECT JOURNAL-FILE ASSIGN TO "JRNLFILE"
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS WS-JOURNAL-STATUS.
+000400*
+000410     SELECT CATALOG-EXTRACT-FILE ASSIGN TO "CATXTR"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-CATXTR-STATUS.
+000440*
+000450     SELECT JOURNAL-EXTRACT-FILE ASSIGN TO "JRNLXTR"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-JRNLXTR-STATUS.
+000480*
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  CATALOG-FILE
+000520     RECORD CONTAINS 72 CHARACTERS.
+000530     COPY dfh0xcp2.
+000540*
+000550 FD  JOURNAL-FILE
+000560     RECORD CONTAINS 45 CHARACTERS.
+000570     COPY dfh0xcp5.
+000580*
+000590*-------------------------------------------------------*
+000600*  CATALOGUE EXTRACT - ONE FIXED FORMAT LINE PER ITEM,   *
+000610*  PICKED UP BY THE WEB STOREFRONT FOR PRICING AND        *
+000620*  AVAILABILITY. FIELDS ARE FIXED POSITION, NO DELIMITERS *
+000630*-------------------------------------------------------*
+000640 FD  CATALOG-EXTRACT-FILE
+000650     RECORD CONTAINS 60 CHARACTERS.
+000660 01  CATALOG-EXTRACT-LINE.
+000670*        POSITIONS 01-04 - ITEM REFERENCE NUMBER
+000680     03 CXT-ITEM-REF             PIC 9(4).
+000690*        POSITIONS 05-44 - ITEM DESCRIPTION
+000700     03 CXT-DESCRIPTION          PIC X(40).
+000710*        POSITIONS 45-47 - DEPARTMENT NUMBER
+000720     03 CXT-DEPARTMENT           PIC 9(3).
+000730*        POSITIONS 48-53 - ITEM COST
+000740     03 CXT-COST                 PIC X(6).
+000750*        POSITIONS 54-57 - QUANTITY CURRENTLY IN STOCK
+000760     03 CXT-IN-STOCK             PIC 9(4).
+000770*        POSITIONS 58-60 - QUANTITY OUTSTANDING ON ORDER
+000780     03 CXT-ON-ORDER             PIC 9(3).
+000790*
+000800*-------------------------------------------------------*
+000810*  ORDER JOURNAL EXTRACT - ONE FIXED FORMAT LINE PER     *
+000820*  ORDER LINE, PICKED UP BY FINANCE FOR CHARGE-BACK       *
+000830*  REPORTING. FIELDS ARE FIXED POSITION, NO DELIMITERS    *
+000840*-------------------------------------------------------*
+000850 FD  JOURNAL-EXTRACT-FILE
+000860     RECORD CONTAINS 45 CHARACTERS.
+000870 01  JOURNAL-EXTRACT-LINE.
+000880*        POSITIONS 01-08 - ORDER DATE (CCYYMMDD)
+000890     03 JXT-ORDER-DATE           PIC 9(8).
+000900*        POSITIONS 09-15 - ORDER NUMBER
+000910     03 JXT-ORDER-NUMBER         PIC 9(7).
+000920*        POSITIONS 16-23 - ORDERING USERID
+000930     03 JXT-USERID               PIC X(8).
+000940*        POSITIONS 24-31 - CHARGE DEPARTMENT
+000950     03 JXT-CHARGE-DEPT          PIC X(8).
+000960*        POSITIONS 32-35 - ITEM REFERENCE NUMBER
+000970     03 JXT-ITEM-REF             PIC 9(4).
+000980*        POSITIONS 36-38 - QUANTITY ORDERED
+000990     03 JXT-QUANTITY             PIC 9(3).
+001000*        POSITIONS 39-44 - ITEM COST AT TIME OF ORDER
+001010     03 JXT-ITEM-COST            PIC X(6).
+001011*        POSITION  45    - ENTRY TYPE: O=ORIGINAL LINE,
+001012*        R=LINE REVERSED OUT BY AN AMEND/CANCEL, A=NEW LINE
+001013*        VALUE FROM AN AMEND
+001014     03 JXT-ENTRY-TYPE           PIC X(1).
+001020*
+001030 WORKING-STORAGE SECTION.
+001040*
+001050 01  WS-FILE-STATUSES.
+001060     03 WS-CATALOG-STATUS        PIC X(02)   VALUE '00'.
+001070     03 WS-JOURNAL-STATUS        PIC X(02)   VALUE '00'.
+001080     03 WS-CATXTR-STATUS         PIC X(02)   VALUE '00'.
+001090     03 WS-JRNLXTR-STATUS        PIC X(02)   VALUE '00'.
+001100*
+001110 01  WS-SWITCHES.
+001120     03 WS-CATALOG-EOF-SW        PIC X(01)   VALUE 'N'.
+001130         88 WS-CATALOG-EOF           VALUE 'Y'.
+001140     03 WS-JOURNAL-EOF-SW        PIC X(01)   VALUE 'N'.
+001150         88 WS-JOURNAL-EOF           VALUE 'Y'.
+001160*
+001170 01  WS-COUNTERS.
+001180     03 WS-CATALOG-EXTRACT-COUNT PIC 9(05)   VALUE ZERO.
+001190     03 WS-JOURNAL-EXTRACT-COUNT PIC 9(05)   VALUE ZERO.
+001200*
+001210 PROCEDURE DIVISION.
+001220*
+001230*=========================================================*
+001240*  0000-MAINLINE                                          *
+001250*=========================================================*
+001260 0000-MAINLINE.
+001270     PERFORM 1000-INITIALIZE
+001280         THRU 1000-INITIALIZE-EXIT.
+001290*
+001300     PERFORM 2000-EXTRACT-CATALOG
+001310         THRU 2000-EXTRACT-CATALOG-EXIT.
+001320*
+001330     PERFORM 3000-EXTRACT-JOURNAL
+001340         THRU 3000-EXTRACT-JOURNAL-EXIT.
+001350*
+001360     PERFORM 8000-TERMINATE
+001370         THRU 8000-TERMINATE-EXIT.
+001380*
+001390     STOP RUN.
+001400*
+001410*=========================================================*
+001420*  1000-INITIALIZE                                        *
+001430*=========================================================*
+001440 1000-INITIALIZE.
+001450     OPEN INPUT  CATALOG-FILE.
+001452     IF WS-CATALOG-STATUS NOT = '00'
+001454         DISPLAY 'DFH0XEXT - CATALOG FILE OPEN FAILED - STATUS '
+001456             WS-CATALOG-STATUS
+001458         MOVE 16 TO RETURN-CODE
+001460         STOP RUN.
+001462*
+001464     OPEN INPUT  JOURNAL-FILE.
+001466     IF WS-JOURNAL-STATUS NOT = '00'
+001468         DISPLAY 'DFH0XEXT - JOURNAL FILE OPEN FAILED - STATUS '
+001470             WS-JOURNAL-STATUS
+001472         MOVE 16 TO RETURN-CODE
+001474         STOP RUN.
+001476*
+001478     OPEN OUTPUT CATALOG-EXTRACT-FILE.
+001480     IF WS-CATXTR-STATUS NOT = '00'
+001482         DISPLAY 'DFH0XEXT - CATXTR OPEN FAILED - STATUS '
+001484             WS-CATXTR-STATUS
+001486         MOVE 16 TO RETURN-CODE
+001488         STOP RUN.
+001490*
+001492     OPEN OUTPUT JOURNAL-EXTRACT-FILE.
+001494     IF WS-JRNLXTR-STATUS NOT = '00'
+001496         DISPLAY 'DFH0XEXT - JRNLXTR OPEN FAILED - STATUS '
+001498             WS-JRNLXTR-STATUS
+001500         MOVE 16 TO RETURN-CODE
+001502         STOP RUN.
+001504 1000-INITIALIZE-EXIT.
+001506     EXIT.
+001510*
+001520*=========================================================*
+001530*  2000-EXTRACT-CATALOG - COPY EVERY CATALOGUE RECORD TO   *
+001540*  THE STOREFRONT EXTRACT FILE                              *
+001550*=========================================================*
+001560 2000-EXTRACT-CATALOG.
+001570     PERFORM 2100-READ-CATALOG
+001580         THRU 2100-READ-CATALOG-EXIT.
+001590     PERFORM 2200-WRITE-CATALOG-LINE
+001600         THRU 2200-WRITE-CATALOG-LINE-EXIT
+001610         UNTIL WS-CATALOG-EOF.
+001620 2000-EXTRACT-CATALOG-EXIT.
+001630     EXIT.
+001640*
+001650 2100-READ-CATALOG.
+001660     READ CATALOG-FILE NEXT
+001670         AT END
+001680             MOVE 'Y' TO WS-CATALOG-EOF-SW
+001690     END-READ.
+001700 2100-READ-CATALOG-EXIT.
+001710     EXIT.
+001720*
+001730 2200-WRITE-CATALOG-LINE.
+001740     MOVE CAT-ITEM-REF    TO CXT-ITEM-REF.
+001750     MOVE CAT-DESCRIPTION TO CXT-DESCRIPTION.
+001760     MOVE CAT-DEPARTMENT  TO CXT-DEPARTMENT.
+001770     MOVE CAT-COST        TO CXT-COST.
+001780     MOVE CAT-IN-STOCK    TO CXT-IN-STOCK.
+001790     MOVE CAT-ON-ORDER    TO CXT-ON-ORDER.
+001800     WRITE CATALOG-EXTRACT-LINE.
+001810     ADD 1 TO WS-CATALOG-EXTRACT-COUNT.
+001820     PERFORM 2100-READ-CATALOG
+001830         THRU 2100-READ-CATALOG-EXIT.
+001840 2200-WRITE-CATALOG-LINE-EXIT.
+001850     EXIT.
+001860*
+001870*=========================================================*
+001880*  3000-EXTRACT-JOURNAL - COPY EVERY ORDER JOURNAL        *
+001890*  RECORD TO THE FINANCE EXTRACT FILE                       *
+001900*=========================================================*
+001910 3000-EXTRACT-JOURNAL.
+001920     PERFORM 3100-READ-JOURNAL
+001930         THRU 3100-READ-JOURNAL-EXIT.
+001940     PERFORM 3200-WRITE-JOURNAL-LINE
+001950         THRU 3200-WRITE-JOURNAL-LINE-EXIT
+001960         UNTIL WS-JOURNAL-EOF.
+001970 3000-EXTRACT-JOURNAL-EXIT.
+001980     EXIT.
+001990*
+002000 3100-READ-JOURNAL.
+002010     READ JOURNAL-FILE
+002020         AT END
+002030             MOVE 'Y' TO WS-JOURNAL-EOF-SW
+002040     END-READ.
+002050 3100-READ-JOURNAL-EXIT.
+002060     EXIT.
+002070*
+002080 3200-WRITE-JOURNAL-LINE.
+002090     MOVE JNL-ORDER-DATE   TO JXT-ORDER-DATE.
+002100     MOVE JNL-ORDER-NUMBER TO JXT-ORDER-NUMBER.
+002110     MOVE JNL-USERID       TO JXT-USERID.
+002120     MOVE JNL-CHARGE-DEPT  TO JXT-CHARGE-DEPT.
+002130     MOVE JNL-ITEM-REF     TO JXT-ITEM-REF.
+002140     MOVE JNL-QUANTITY     TO JXT-QUANTITY.
+002150     MOVE JNL-ITEM-COST    TO JXT-ITEM-COST.
+002151     MOVE JNL-ENTRY-TYPE   TO JXT-ENTRY-TYPE.
+002160     WRITE JOURNAL-EXTRACT-LINE.
+002170     ADD 1 TO WS-JOURNAL-EXTRACT-COUNT.
+002180     PERFORM 3100-READ-JOURNAL
+002190         THRU 3100-READ-JOURNAL-EXIT.
+002200 3200-WRITE-JOURNAL-LINE-EXIT.
+002210     EXIT.
+002220*
+002230*=========================================================*
+002240*  8000-TERMINATE                                         *
+002250*=========================================================*
+002260 8000-TERMINATE.
+002270     CLOSE CATALOG-FILE.
+002280     CLOSE JOURNAL-FILE.
+002290     CLOSE CATALOG-EXTRACT-FILE.
+002300     CLOSE JOURNAL-EXTRACT-FILE.
+002310 8000-TERMINATE-EXIT.
+002320     EXIT.
