@@ -1,14 +1,67 @@
       *    Catalogue COMMAREA structure
        01  CA-COMMAREA.
            03 CA-REQUEST-ID            PIC X(6).
+               88 CA-INQUIRE-CATALOG-REQ  VALUE 'INQCAT'.
+               88 CA-INQUIRE-SINGLE-REQ   VALUE 'INQSGL'.
+               88 CA-PLACE-ORDER-REQ      VALUE 'ORDER '.
+               88 CA-AMEND-ORDER-REQ      VALUE 'ORDAMD'.
+               88 CA-CANCEL-ORDER-REQ     VALUE 'ORDCAN'.
+               88 CA-GOODS-RECEIVED-REQ   VALUE 'GDSRCV'.
            03 CA-RETURN-CODE           PIC 9(2).
+      *    Request-specific reason code - CA-RETURN-CODE says whether
+      *    the request succeeded, CA-REASON-CODE says why it did not.
+      *    The same numeric field is reused by every request type;
+      *    each request's own set of values is listed below it.
+           03 CA-REASON-CODE           PIC 9(3).
+      *        Reason codes common to every request
+               88 CA-REASON-NONE           VALUE 000.
+      *        Reason codes set by Inquire Catalog / Inquire Single
+               88 CA-REASON-ITEM-NOT-FOUND VALUE 010.
+      *        Reason codes set by Place Order / Amend Order
+               88 CA-REASON-INSUFF-STOCK   VALUE 020.
+               88 CA-REASON-INVALID-DEPT   VALUE 030.
+               88 CA-REASON-OVER-BUDGET    VALUE 040.
+      *        Reason codes set by Amend Order / Cancel Order
+               88 CA-REASON-ORDER-NOTFOUND VALUE 050.
+               88 CA-REASON-ORDER-CLOSED   VALUE 060.
+      *        Also set by Place Order when CA-ORDER-LINE-COUNT is
+      *        zero or more than the basket can hold, and by Amend
+      *        Order when CA-AMD-LINE-NUMBER is zero or more than the
+      *        order holds
+               88 CA-REASON-BAD-LINE-NBR   VALUE 070.
+      *        Reason codes set by Goods Received
+               88 CA-REASON-ONORDER-NEG    VALUE 080.
+      *        Set by Amend Order / Cancel Order when CA-AMD-USERID
+      *        and CA-AMD-CHARGE-DEPT do not match the userid and
+      *        charge department the order was placed under
+               88 CA-REASON-NOT-AUTHORIZED VALUE 090.
+      *        Set by Inquire Catalog when a resumed browse's saved
+      *        position is at or past the last catalogue item - the
+      *        catalogue itself is not empty, there is just nothing
+      *        left to return from this checkpoint
+               88 CA-REASON-NO-MORE-ITEMS  VALUE 100.
            03 CA-RESPONSE-MESSAGE      PIC X(79).
-           03 CA-REQUEST-SPECIFIC      PIC X(911).
+           03 CA-REQUEST-SPECIFIC      PIC X(924).
       *    Fields used in Inquire Catalog
            03 CA-INQUIRE-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
                05 CA-LIST-START-REF        PIC 9(4).
                05 CA-LAST-ITEM-REF         PIC 9(4).
                05 CA-ITEM-COUNT            PIC 9(3).
+      *        Department to browse, or zero for all departments
+               05 CA-DEPARTMENT-FILTER     PIC 9(3).
+      *        Set to 'Y' to return only items where IN-STOCK is
+      *        running low against ON-ORDER
+               05 CA-LOW-STOCK-FLAG        PIC X(1).
+                   88 CA-LOW-STOCK-ONLY        VALUE 'Y'.
+                   88 CA-LOW-STOCK-ALL         VALUE 'N'.
+      *        Userid the browse position checkpoint is saved/resumed
+      *        under - leave blank to browse without checkpointing
+               05 CA-INQ-USERID            PIC X(8).
+      *        Set to 'Y' to resume from the last saved checkpoint for
+      *        CA-INQ-USERID instead of the supplied CA-LIST-START-REF
+               05 CA-RESUME-FLAG           PIC X(1).
+                   88 CA-RESUME-FROM-CHECKPOINT VALUE 'Y'.
+                   88 CA-RESUME-NORMAL           VALUE 'N'.
                05 CA-INQUIRY-RESPONSE-DATA PIC X(900).
                05 CA-CAT-ITEM  REDEFINES CA-INQUIRY-RESPONSE-DATA
                                OCCURS 15 TIMES.
@@ -31,10 +84,34 @@
                    07 IN-SNGL-STOCK        PIC 9(4).
                    07 ON-SNGL-ORDER        PIC 9(3).
                05 FILLER                   PIC X(840).
-      *    Fields used in Place Order
+      *    Fields used in Place Order - a basket of up to 10 lines
+      *    submitted, priced and confirmed as a single order
            03 CA-ORDER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
                05 CA-USERID                PIC X(8).
                05 CA-CHARGE-DEPT           PIC X(8).
-               05 CA-ITEM-REF-NUMBER       PIC 9(4).
-               05 CA-QUANTITY-REQ          PIC 9(3).
-               05 FILLER                   PIC X(888).
+      *        Order number assigned by Place Order and returned to the
+      *        caller for use on a later Amend/Cancel Order request
+               05 CA-ORDER-NUMBER          PIC 9(7).
+               05 CA-ORDER-LINE-COUNT      PIC 9(2).
+               05 CA-ORDER-LINE OCCURS 10 TIMES.
+                   07 CA-ITEM-REF-NUMBER   PIC 9(4).
+                   07 CA-QUANTITY-REQ      PIC 9(3).
+               05 FILLER                   PIC X(820).
+      *    Fields used in Amend Order and Cancel Order
+           03 CA-AMEND-CANCEL-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+               05 CA-AMD-ORDER-NUMBER      PIC 9(7).
+               05 CA-AMD-USERID            PIC X(8).
+               05 CA-AMD-CHARGE-DEPT       PIC X(8).
+      *        Which line of the order is being amended - not used on
+      *        Cancel Order, which voids every line on the order
+               05 CA-AMD-LINE-NUMBER       PIC 9(2).
+      *        Amended item ref/quantity - not used on Cancel Order
+               05 CA-AMD-ITEM-REF-NUMBER   PIC 9(4).
+               05 CA-AMD-QUANTITY-REQ      PIC 9(3).
+               05 FILLER                   PIC X(883).
+      *    Fields used in Goods Received - a delivery against an
+      *    outstanding supplier order arrives for one item at a time
+           03 CA-GOODS-RECEIVED-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+               05 CA-GR-ITEM-REF-NUMBER    PIC 9(4).
+               05 CA-GR-QUANTITY-RECEIVED  PIC 9(4).
+               05 FILLER                   PIC X(916).
