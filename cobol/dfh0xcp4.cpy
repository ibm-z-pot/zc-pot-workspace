@@ -0,0 +1,5 @@
+      *    Order number control file record - a single record
+      *    holding the last order number issued by Place Order
+       01  ORDER-CONTROL-RECORD.
+           03 CTL-RECORD-KEY           PIC X(01)   VALUE 'X'.
+           03 CTL-LAST-ORDER-NUMBER    PIC 9(7).
