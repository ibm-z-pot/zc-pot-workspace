@@ -0,0 +1,1003 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DFH0XCMN.
+000030 AUTHOR.        R HALLIDAY.
+000040 INSTALLATION.  CATALOGUE APPLICATIONS GROUP.
+000050 DATE-WRITTEN.  2024-02-11.
+000060 DATE-COMPILED.
+000070*
+000080*-----------------------------------------------------------*
+000090*  MODIFICATION HISTORY                                    *
+000100*  DATE       INIT  DESCRIPTION                             *
+000110*  2024-02-11  RH   Initial version - Inquire Catalog,      *
+000120*                   Inquire Single and Place Order.         *
+000130*  2026-08-08  RH   Added Amend Order and Cancel Order so   *
+000140*                   a same day order can be corrected or    *
+000150*                   voided without a second offsetting      *
+000160*                   order.                                  *
+000170*-----------------------------------------------------------*
+000180*
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SPECIAL-NAMES.
+000220     DECIMAL-POINT IS COMMA.
+000230*
+000240 DATA DIVISION.
+000250 WORKING-STORAGE SECTION.
+000260*
+000270*-------------------------------------------------------*
+000280*  SWITCHES AND COUNTERS                                *
+000290*-------------------------------------------------------*
+000300 01  WS-SWITCHES.
+000310     03 WS-CATALOG-EOF-SW        PIC X(01)   VALUE 'N'.
+000320         88 WS-CATALOG-EOF           VALUE 'Y'.
+000330     03 WS-NOTFND-SW             PIC X(01)   VALUE 'N'.
+000340         88 WS-NOTFND                VALUE 'Y'.
+000350*    SET BY 3050-LOAD-CHECKPOINT WHEN CA-LIST-START-REF WAS
+000360*    REPLACED FROM A SAVED BROWSE POSITION, SO 3000-INQUIRE-
+000370*    CATALOG CAN TELL A GENUINELY EMPTY CATALOG APART FROM A
+000380*    RESUMED BROWSE THAT HAS SIMPLY REACHED THE LAST ITEM
+000390     03 WS-RESUMED-SW            PIC X(01)   VALUE 'N'.
+000400         88 WS-RESUMED-BROWSE        VALUE 'Y'.
+000410*
+000420 01  WS-COUNTERS.
+000430     03 WS-ITEM-COUNT            PIC 9(03)   VALUE ZERO.
+000440     03 WS-LINE-INDEX            PIC 9(02) COMP VALUE ZERO.
+000450*
+000460*-------------------------------------------------------*
+000470*  COST OF EACH BASKET LINE HELD WHILE PLACE ORDER IS    *
+000480*  STILL VALIDATING THE REMAINING LINES                  *
+000490*-------------------------------------------------------*
+000500 01  WS-LINE-COST-TABLE.
+000510     03 WS-LINE-COST          OCCURS 10 TIMES PIC X(06).
+000520*
+000530*-------------------------------------------------------*
+000540*  VALUE OF STOCK CURRENTLY BEING PRICED AGAINST A       *
+000550*  CHARGE DEPARTMENT'S REMAINING MONTHLY BUDGET - THE     *
+000560*  BASKET TOTAL ON PLACE ORDER, THE SIGNED COST/QUANTITY  *
+000570*  DELTA ON AMEND ORDER, OR THE REFUND TOTAL ON CANCEL     *
+000580*  ORDER. SIGNED SO AN AMEND THAT REDUCES AN ORDER'S       *
+000590*  VALUE CAN BE CHARGED BACK AS A NEGATIVE DELTA           *
+000600*-------------------------------------------------------*
+000610 01  WS-BASKET-VALUE             PIC S9(9)V99 VALUE ZERO.
+000620*
+000630*-------------------------------------------------------*
+000640*  CICS DATASET NAMES                                   *
+000650*-------------------------------------------------------*
+000660 01  WS-FILE-NAMES.
+000670     03 WS-CATALOG-FILE          PIC X(08)   VALUE 'CATFILE'.
+000680     03 WS-ORDER-FILE            PIC X(08)   VALUE 'ORDFILE'.
+000690     03 WS-ORDER-CTL-FILE        PIC X(08)   VALUE 'ORDCTL'.
+000700     03 WS-JOURNAL-FILE          PIC X(08)   VALUE 'JRNLFILE'.
+000710     03 WS-DEPT-BUDGET-FILE      PIC X(08)   VALUE 'DEPTBGT'.
+000720     03 WS-RESTART-FILE          PIC X(08)   VALUE 'RESTFILE'.
+000730*
+000740*-------------------------------------------------------*
+000750*  RESPONSE HANDLING                                    *
+000760*-------------------------------------------------------*
+000770 01  WS-RESP                     PIC S9(08) COMP.
+000780*    ABSOLUTE TIME RETURNED BY ASKTIME AND FED BACK INTO
+000790*    FORMATTIME TO DERIVE WS-TODAY - NOTE THIS IS NOT EIBTIME,
+000800*    WHICH IS THE EIB'S PACKED HHMMSS AND NOT A CICS ABSTIME
+000810 01  WS-ABSTIME                  PIC S9(15) COMP-3.
+000820*    RIDFLD FOR JOURNAL-FILE WRITES - JRNLFILE IS APPEND-ONLY
+000830*    SO THE RBA CICS RETURNS HERE IS NEVER USED TO RE-READ A
+000840*    RECORD, BUT CICS WRITE STILL REQUIRES A RIDFLD TO RETURN IT
+000850 01  WS-JOURNAL-RBA              PIC 9(8) COMP.
+000860*    CHARGE DEPARTMENT BEING CHECKED/ADJUSTED BY
+000870*    5090-CHECK-DEPT-BUDGET AND 7090-REFUND-DEPT-BUDGET - SET BY
+000880*    THE CALLER SO BOTH PARAGRAPHS WORK FROM WHICHEVER COMMAREA
+000890*    OR ORDER FILE FIELD IS AUTHORITATIVE FOR THE REQUEST IN HAND
+000900 01  WS-BUDGET-CHARGE-DEPT       PIC X(8).
+000910*
+000920*-------------------------------------------------------*
+000930*  CURRENT DATE, USED TO DECIDE IF AN ORDER MAY STILL    *
+000940*  BE AMENDED OR CANCELLED (SAME DAY ONLY)               *
+000950*-------------------------------------------------------*
+000960 01  WS-TODAY                    PIC 9(08).
+000970*    Today's year and month only, used to tell whether a
+000980*    department's month-to-date spend figure is still current
+000990 01  WS-TODAY-R REDEFINES WS-TODAY.
+001000     03 WS-TODAY-CCYYMM          PIC 9(06).
+001010     03 WS-TODAY-DD              PIC 9(02).
+001020*
+001030*-------------------------------------------------------*
+001040*  CATALOGUE MASTER FILE RECORD                         *
+001050*-------------------------------------------------------*
+001060 COPY dfh0xcp2.
+001070*
+001080*-------------------------------------------------------*
+001090*  OPEN ORDER FILE RECORD                               *
+001100*-------------------------------------------------------*
+001110 COPY dfh0xcp3.
+001120*
+001130*-------------------------------------------------------*
+001140*  ORDER NUMBER CONTROL RECORD - ONE RECORD HOLDING THE *
+001150*  LAST ORDER NUMBER ISSUED                              *
+001160*-------------------------------------------------------*
+001170 COPY dfh0xcp4.
+001180*
+001190*-------------------------------------------------------*
+001200*  ORDER JOURNAL RECORD                                  *
+001210*-------------------------------------------------------*
+001220 COPY dfh0xcp5.
+001230*
+001240*-------------------------------------------------------*
+001250*  DEPARTMENT BUDGET FILE RECORD                         *
+001260*-------------------------------------------------------*
+001270 COPY dfh0xcp6.
+001280*
+001290*-------------------------------------------------------*
+001300*  CATALOGUE BROWSE RESTART FILE RECORD                  *
+001310*-------------------------------------------------------*
+001320 COPY dfh0xcp7.
+001330*
+001340 LINKAGE SECTION.
+001350     COPY dfh0xcp1 REPLACING ==CA-COMMAREA== BY ==DFHCOMMAREA==.
+001360*
+001370 PROCEDURE DIVISION USING DFHCOMMAREA.
+001380*
+001390*=========================================================*
+001400*  0000-MAINLINE                                          *
+001410*=========================================================*
+001420 0000-MAINLINE.
+001430     PERFORM 1000-INITIALIZE
+001440         THRU 1000-INITIALIZE-EXIT.
+001450*
+001460     IF CA-INQUIRE-CATALOG-REQ
+001470         PERFORM 3000-INQUIRE-CATALOG
+001480             THRU 3000-INQUIRE-CATALOG-EXIT
+001490     ELSE
+001500     IF CA-INQUIRE-SINGLE-REQ
+001510         PERFORM 4000-INQUIRE-SINGLE
+001520             THRU 4000-INQUIRE-SINGLE-EXIT
+001530     ELSE
+001540     IF CA-PLACE-ORDER-REQ
+001550         PERFORM 5000-PLACE-ORDER
+001560             THRU 5000-PLACE-ORDER-EXIT
+001570     ELSE
+001580     IF CA-AMEND-ORDER-REQ
+001590         PERFORM 6000-AMEND-ORDER
+001600             THRU 6000-AMEND-ORDER-EXIT
+001610     ELSE
+001620     IF CA-CANCEL-ORDER-REQ
+001630         PERFORM 7000-CANCEL-ORDER
+001640             THRU 7000-CANCEL-ORDER-EXIT
+001650     ELSE
+001660     IF CA-GOODS-RECEIVED-REQ
+001670         PERFORM 8000-GOODS-RECEIVED
+001680             THRU 8000-GOODS-RECEIVED-EXIT
+001690     ELSE
+001700         MOVE 99 TO CA-RETURN-CODE
+001710         MOVE ZERO TO CA-REASON-CODE
+001720         MOVE 'UNKNOWN REQUEST ID' TO CA-RESPONSE-MESSAGE.
+001730*
+001740     GO TO 9999-EXIT.
+001750*
+001760*=========================================================*
+001770*  1000-INITIALIZE                                        *
+001780*=========================================================*
+001790 1000-INITIALIZE.
+001800     MOVE ZERO TO CA-RETURN-CODE.
+001810     MOVE ZERO TO CA-REASON-CODE.
+001820     MOVE SPACES TO CA-RESPONSE-MESSAGE.
+001830     EXEC CICS ASKTIME
+001840         ABSTIME(WS-ABSTIME)
+001850     END-EXEC.
+001860     EXEC CICS FORMATTIME
+001870         ABSTIME(WS-ABSTIME)
+001880         YYYYMMDD(WS-TODAY)
+001890     END-EXEC.
+001900 1000-INITIALIZE-EXIT.
+001910     EXIT.
+001920*
+001930*=========================================================*
+001940*  3000-INQUIRE-CATALOG - RETURN UP TO 15 ITEMS STARTING  *
+001950*  AT CA-LIST-START-REF                                    *
+001960*=========================================================*
+001970 3000-INQUIRE-CATALOG.
+001980     MOVE ZERO TO WS-ITEM-COUNT.
+001990     MOVE 'N' TO WS-CATALOG-EOF-SW.
+002000     MOVE 'N' TO WS-RESUMED-SW.
+002010*
+002020     IF CA-RESUME-FROM-CHECKPOINT
+002030         PERFORM 3050-LOAD-CHECKPOINT
+002040             THRU 3050-LOAD-CHECKPOINT-EXIT.
+002050*
+002060     MOVE CA-LIST-START-REF TO CAT-ITEM-REF.
+002070*
+002080     EXEC CICS STARTBR
+002090         DATASET(WS-CATALOG-FILE)
+002100         INTO(CATALOG-RECORD)
+002110         RIDFLD(CAT-ITEM-REF)
+002120         GTEQ
+002130         RESP(WS-RESP)
+002140     END-EXEC.
+002150*
+002160     IF WS-RESP NOT = DFHRESP(NORMAL)
+002170         IF WS-RESUMED-BROWSE
+002180             MOVE 01 TO CA-RETURN-CODE
+002190             MOVE 100 TO CA-REASON-CODE
+002200             MOVE 'NO MORE ITEMS FROM THIS CHECKPOINT'
+002210                 TO CA-RESPONSE-MESSAGE
+002220         ELSE
+002230             MOVE 01 TO CA-RETURN-CODE
+002240             MOVE ZERO TO CA-REASON-CODE
+002250             MOVE 'CATALOG IS EMPTY' TO CA-RESPONSE-MESSAGE
+002260         END-IF
+002270         GO TO 3000-INQUIRE-CATALOG-EXIT.
+002280*
+002290     PERFORM 3100-INQUIRE-CATALOG-NEXT
+002300         THRU 3100-INQUIRE-CATALOG-NEXT-EXIT
+002310         UNTIL WS-ITEM-COUNT = 15
+002320            OR WS-CATALOG-EOF.
+002330*
+002340     EXEC CICS ENDBR
+002350         DATASET(WS-CATALOG-FILE)
+002360     END-EXEC.
+002370*
+002380     MOVE WS-ITEM-COUNT TO CA-ITEM-COUNT.
+002390*
+002400     PERFORM 3900-SAVE-CHECKPOINT
+002410         THRU 3900-SAVE-CHECKPOINT-EXIT.
+002420 3000-INQUIRE-CATALOG-EXIT.
+002430     EXIT.
+002440*
+002450*=========================================================*
+002460*  3050-LOAD-CHECKPOINT - REPLACE THE CALLER'S             *
+002470*  CA-LIST-START-REF, CA-DEPARTMENT-FILTER AND               *
+002480*  CA-LOW-STOCK-FLAG WITH THE VALUES SAVED FOR CA-INQ-USERID,*
+002490*  IF A CHECKPOINT EXISTS FOR THAT USERID                   *
+002500*=========================================================*
+002510 3050-LOAD-CHECKPOINT.
+002520     IF CA-INQ-USERID = SPACES
+002530         GO TO 3050-LOAD-CHECKPOINT-EXIT.
+002540*
+002550     MOVE CA-INQ-USERID TO RST-USERID.
+002560     EXEC CICS READ
+002570         DATASET(WS-RESTART-FILE)
+002580         INTO(BROWSE-RESTART-RECORD)
+002590         RIDFLD(RST-USERID)
+002600         RESP(WS-RESP)
+002610     END-EXEC.
+002620*
+002630     IF WS-RESP = DFHRESP(NORMAL)
+002640         MOVE RST-LIST-START-REF    TO CA-LIST-START-REF
+002650         MOVE RST-DEPARTMENT-FILTER TO CA-DEPARTMENT-FILTER
+002660         MOVE RST-LOW-STOCK-FLAG    TO CA-LOW-STOCK-FLAG
+002670         MOVE 'Y'                   TO WS-RESUMED-SW.
+002680 3050-LOAD-CHECKPOINT-EXIT.
+002690     EXIT.
+002700*
+002710*=========================================================*
+002720*  3900-SAVE-CHECKPOINT - SAVE THE POSITION THIS BROWSE    *
+002730*  REACHED FOR CA-INQ-USERID SO A DROPPED SESSION CAN       *
+002740*  RESUME INSTEAD OF RE-SCANNING FROM THE TOP               *
+002750*=========================================================*
+002760 3900-SAVE-CHECKPOINT.
+002770     IF CA-INQ-USERID = SPACES
+002780         GO TO 3900-SAVE-CHECKPOINT-EXIT.
+002790*
+002800     MOVE CA-INQ-USERID TO RST-USERID.
+002810     EXEC CICS READ
+002820         DATASET(WS-RESTART-FILE)
+002830         INTO(BROWSE-RESTART-RECORD)
+002840         RIDFLD(RST-USERID)
+002850         UPDATE
+002860         RESP(WS-RESP)
+002870     END-EXEC.
+002880*
+002890     MOVE CA-INQ-USERID        TO RST-USERID.
+002900*    SAVE THE NEXT UNREAD KEY, NOT THE LAST KEY RETURNED, SO
+002910*    RESUMING DOES NOT RE-FETCH THE LAST ITEM OF THIS PAGE
+002920     ADD 1 TO CA-LAST-ITEM-REF GIVING RST-LIST-START-REF.
+002930     MOVE CA-DEPARTMENT-FILTER TO RST-DEPARTMENT-FILTER.
+002940     MOVE CA-LOW-STOCK-FLAG    TO RST-LOW-STOCK-FLAG.
+002950     MOVE WS-TODAY             TO RST-SAVED-DATE.
+002960*
+002970     IF WS-RESP = DFHRESP(NORMAL)
+002980         EXEC CICS REWRITE
+002990             DATASET(WS-RESTART-FILE)
+003000             FROM(BROWSE-RESTART-RECORD)
+003010         END-EXEC
+003020     ELSE
+003030         EXEC CICS WRITE
+003040             DATASET(WS-RESTART-FILE)
+003050             FROM(BROWSE-RESTART-RECORD)
+003060             RIDFLD(RST-USERID)
+003070         END-EXEC.
+003080 3900-SAVE-CHECKPOINT-EXIT.
+003090     EXIT.
+003100*
+003110*=========================================================*
+003120*  3100-INQUIRE-CATALOG-NEXT - APPLY READNEXT, FILTER AND   *
+003130*  COLLECT ONE MATCHING ITEM INTO THE RESPONSE PAGE         *
+003140*=========================================================*
+003150 3100-INQUIRE-CATALOG-NEXT.
+003160     EXEC CICS READNEXT
+003170         DATASET(WS-CATALOG-FILE)
+003180         INTO(CATALOG-RECORD)
+003190         RIDFLD(CAT-ITEM-REF)
+003200         RESP(WS-RESP)
+003210     END-EXEC.
+003220*
+003230     IF WS-RESP NOT = DFHRESP(NORMAL)
+003240         MOVE 'Y' TO WS-CATALOG-EOF-SW
+003250         GO TO 3100-INQUIRE-CATALOG-NEXT-EXIT.
+003260*
+003270     MOVE CAT-ITEM-REF TO CA-LAST-ITEM-REF.
+003280*
+003290     IF CA-DEPARTMENT-FILTER NOT = ZERO
+003300      AND CAT-DEPARTMENT NOT = CA-DEPARTMENT-FILTER
+003310         GO TO 3100-INQUIRE-CATALOG-NEXT-EXIT.
+003320*
+003330     IF CA-LOW-STOCK-ONLY
+003340      AND CAT-IN-STOCK NOT < CAT-ON-ORDER
+003350         GO TO 3100-INQUIRE-CATALOG-NEXT-EXIT.
+003360*
+003370     ADD 1 TO WS-ITEM-COUNT.
+003380     MOVE CAT-ITEM-REF     TO CA-ITEM-REF(WS-ITEM-COUNT).
+003390     MOVE CAT-DESCRIPTION  TO CA-DESCRIPTION(WS-ITEM-COUNT).
+003400     MOVE CAT-DEPARTMENT   TO CA-DEPARTMENT(WS-ITEM-COUNT).
+003410     MOVE CAT-COST         TO CA-COST(WS-ITEM-COUNT).
+003420     MOVE CAT-IN-STOCK     TO IN-STOCK(WS-ITEM-COUNT).
+003430     MOVE CAT-ON-ORDER     TO ON-ORDER(WS-ITEM-COUNT).
+003440 3100-INQUIRE-CATALOG-NEXT-EXIT.
+003450     EXIT.
+003460*
+003470*=========================================================*
+003480*  4000-INQUIRE-SINGLE - RETURN ONE CATALOGUE ITEM         *
+003490*=========================================================*
+003500 4000-INQUIRE-SINGLE.
+003510     MOVE CA-ITEM-REF-REQ TO CAT-ITEM-REF.
+003520     EXEC CICS READ
+003530         DATASET(WS-CATALOG-FILE)
+003540         INTO(CATALOG-RECORD)
+003550         RIDFLD(CAT-ITEM-REF)
+003560         RESP(WS-RESP)
+003570     END-EXEC.
+003580*
+003590     IF WS-RESP = DFHRESP(NORMAL)
+003600         MOVE CAT-ITEM-REF    TO CA-SNGL-ITEM-REF
+003610         MOVE CAT-DESCRIPTION TO CA-SNGL-DESCRIPTION
+003620         MOVE CAT-DEPARTMENT  TO CA-SNGL-DEPARTMENT
+003630         MOVE CAT-COST        TO CA-SNGL-COST
+003640         MOVE CAT-IN-STOCK    TO IN-SNGL-STOCK
+003650         MOVE CAT-ON-ORDER    TO ON-SNGL-ORDER
+003660         MOVE ZERO            TO CA-RETURN-CODE
+003670         MOVE ZERO            TO CA-REASON-CODE
+003680     ELSE
+003690         MOVE 02 TO CA-RETURN-CODE
+003700         MOVE 010 TO CA-REASON-CODE
+003710         MOVE 'ITEM NOT FOUND' TO CA-RESPONSE-MESSAGE.
+003720 4000-INQUIRE-SINGLE-EXIT.
+003730     EXIT.
+003740*
+003750*=========================================================*
+003760*  5000-PLACE-ORDER - REQUISITION STOCK AGAINST A          *
+003770*  CHARGE DEPARTMENT FOR EVERY LINE IN THE BASKET,          *
+003780*  DECREMENTING CAT-IN-STOCK. THE WHOLE BASKET IS ONE       *
+003790*  UNIT OF WORK - IF ANY LINE FAILS NONE OF THE LINES       *
+003800*  ALREADY APPLIED ARE KEPT                                 *
+003810*=========================================================*
+003820 5000-PLACE-ORDER.
+003830     MOVE ZERO TO WS-BASKET-VALUE.
+003840*
+003850*    THE BASKET TABLES ONLY HOLD 10 LINES - REJECT A COUNT
+003860*    THAT WOULD SUBSCRIPT PAST THE END OF THEM, OR AN EMPTY
+003870*    BASKET, BEFORE EVER TOUCHING THE CATALOG
+003880     IF CA-ORDER-LINE-COUNT = ZERO
+003890         OR CA-ORDER-LINE-COUNT > 10
+003900         MOVE 04 TO CA-RETURN-CODE
+003910         MOVE 070 TO CA-REASON-CODE
+003920         MOVE 'INVALID ORDER LINE COUNT' TO CA-RESPONSE-MESSAGE
+003930         GO TO 5000-PLACE-ORDER-EXIT.
+003940*
+003950     PERFORM 5050-PLACE-ORDER-LINE
+003960         THRU 5050-PLACE-ORDER-LINE-EXIT
+003970         VARYING WS-LINE-INDEX FROM 1 BY 1
+003980         UNTIL WS-LINE-INDEX > CA-ORDER-LINE-COUNT
+003990            OR CA-RETURN-CODE NOT = ZERO.
+004000*
+004010     IF CA-RETURN-CODE NOT = ZERO
+004020         GO TO 5000-PLACE-ORDER-EXIT.
+004030*
+004040     MOVE CA-CHARGE-DEPT TO WS-BUDGET-CHARGE-DEPT.
+004050     PERFORM 5090-CHECK-DEPT-BUDGET
+004060         THRU 5090-CHECK-DEPT-BUDGET-EXIT.
+004070*
+004080     IF CA-RETURN-CODE NOT = ZERO
+004090         GO TO 5000-PLACE-ORDER-EXIT.
+004100*
+004110     PERFORM 5100-NEXT-ORDER-NUMBER
+004120         THRU 5100-NEXT-ORDER-NUMBER-EXIT.
+004130*
+004140     IF CA-RETURN-CODE NOT = ZERO
+004150         GO TO 5000-PLACE-ORDER-EXIT.
+004160*
+004170     MOVE CTL-LAST-ORDER-NUMBER TO ORD-ORDER-NUMBER.
+004180     MOVE CA-USERID             TO ORD-USERID.
+004190     MOVE CA-CHARGE-DEPT        TO ORD-CHARGE-DEPT.
+004200     MOVE WS-TODAY              TO ORD-ORDER-DATE.
+004210     MOVE 'O'                   TO ORD-STATUS.
+004220     MOVE CA-ORDER-LINE-COUNT   TO ORD-LINE-COUNT.
+004230*
+004240     PERFORM 5070-COPY-ORDER-LINE
+004250         THRU 5070-COPY-ORDER-LINE-EXIT
+004260         VARYING WS-LINE-INDEX FROM 1 BY 1
+004270         UNTIL WS-LINE-INDEX > CA-ORDER-LINE-COUNT.
+004280*
+004290     EXEC CICS WRITE
+004300         DATASET(WS-ORDER-FILE)
+004310         FROM(ORDER-RECORD)
+004320         RIDFLD(ORD-ORDER-NUMBER)
+004330     END-EXEC.
+004340*
+004350     PERFORM 5080-WRITE-JOURNAL-LINE
+004360         THRU 5080-WRITE-JOURNAL-LINE-EXIT
+004370         VARYING WS-LINE-INDEX FROM 1 BY 1
+004380         UNTIL WS-LINE-INDEX > CA-ORDER-LINE-COUNT.
+004390*
+004400     MOVE ORD-ORDER-NUMBER TO CA-ORDER-NUMBER.
+004410     MOVE ZERO TO CA-RETURN-CODE.
+004420     MOVE ZERO TO CA-REASON-CODE.
+004430     MOVE 'ORDER PLACED' TO CA-RESPONSE-MESSAGE.
+004440 5000-PLACE-ORDER-EXIT.
+004450     EXIT.
+004460*
+004470*=========================================================*
+004480*  5050-PLACE-ORDER-LINE - VALIDATE AND APPLY ONE LINE OF  *
+004490*  THE BASKET. ON FAILURE THE UNIT OF WORK IS ROLLED BACK  *
+004500*  SO ANY EARLIER LINES ALREADY REWRITTEN ARE UNDONE       *
+004510*=========================================================*
+004520 5050-PLACE-ORDER-LINE.
+004530     MOVE CA-ITEM-REF-NUMBER(WS-LINE-INDEX) TO CAT-ITEM-REF.
+004540     EXEC CICS READ
+004550         DATASET(WS-CATALOG-FILE)
+004560         INTO(CATALOG-RECORD)
+004570         RIDFLD(CAT-ITEM-REF)
+004580         UPDATE
+004590         RESP(WS-RESP)
+004600     END-EXEC.
+004610*
+004620     IF WS-RESP NOT = DFHRESP(NORMAL)
+004630         EXEC CICS SYNCPOINT ROLLBACK
+004640         END-EXEC
+004650         MOVE 02 TO CA-RETURN-CODE
+004660         MOVE 010 TO CA-REASON-CODE
+004670         MOVE 'ITEM NOT FOUND' TO CA-RESPONSE-MESSAGE
+004680         GO TO 5050-PLACE-ORDER-LINE-EXIT.
+004690*
+004700     IF CA-QUANTITY-REQ(WS-LINE-INDEX) > CAT-IN-STOCK
+004710         EXEC CICS SYNCPOINT ROLLBACK
+004720         END-EXEC
+004730         MOVE 03 TO CA-RETURN-CODE
+004740         MOVE 020 TO CA-REASON-CODE
+004750         MOVE 'INSUFFICIENT STOCK' TO CA-RESPONSE-MESSAGE
+004760         GO TO 5050-PLACE-ORDER-LINE-EXIT.
+004770*
+004780     SUBTRACT CA-QUANTITY-REQ(WS-LINE-INDEX) FROM CAT-IN-STOCK.
+004790     EXEC CICS REWRITE
+004800         DATASET(WS-CATALOG-FILE)
+004810         FROM(CATALOG-RECORD)
+004820     END-EXEC.
+004830     MOVE CAT-COST TO WS-LINE-COST(WS-LINE-INDEX).
+004840     COMPUTE WS-BASKET-VALUE = WS-BASKET-VALUE +
+004850         (CAT-COST-NUM * CA-QUANTITY-REQ(WS-LINE-INDEX)).
+004860 5050-PLACE-ORDER-LINE-EXIT.
+004870     EXIT.
+004880*
+004890*=========================================================*
+004900*  5070-COPY-ORDER-LINE - COPY ONE ACCEPTED BASKET LINE    *
+004910*  INTO THE OPEN ORDER RECORD                               *
+004920*=========================================================*
+004930 5070-COPY-ORDER-LINE.
+004940     MOVE CA-ITEM-REF-NUMBER(WS-LINE-INDEX)
+004950         TO ORD-ITEM-REF(WS-LINE-INDEX).
+004960     MOVE CA-QUANTITY-REQ(WS-LINE-INDEX)
+004970         TO ORD-QUANTITY(WS-LINE-INDEX).
+004980     MOVE WS-LINE-COST(WS-LINE-INDEX)
+004990         TO ORD-ITEM-COST(WS-LINE-INDEX).
+005000 5070-COPY-ORDER-LINE-EXIT.
+005010     EXIT.
+005020*
+005030*=========================================================*
+005040*  5090-CHECK-DEPT-BUDGET - CHECK THE PRICED BASKET        *
+005050*  AGAINST THE CHARGE DEPARTMENT'S REMAINING MONTHLY        *
+005060*  ALLOWANCE, AND IF IT FITS, COMMIT THE SPEND AGAINST IT   *
+005070*=========================================================*
+005080 5090-CHECK-DEPT-BUDGET.
+005090     MOVE WS-BUDGET-CHARGE-DEPT TO DEPT-CHARGE-DEPT.
+005100     EXEC CICS READ
+005110         DATASET(WS-DEPT-BUDGET-FILE)
+005120         INTO(DEPT-BUDGET-RECORD)
+005130         RIDFLD(DEPT-CHARGE-DEPT)
+005140         UPDATE
+005150         RESP(WS-RESP)
+005160     END-EXEC.
+005170*
+005180     IF WS-RESP NOT = DFHRESP(NORMAL)
+005190         EXEC CICS SYNCPOINT ROLLBACK
+005200         END-EXEC
+005210         MOVE 07 TO CA-RETURN-CODE
+005220         MOVE 030 TO CA-REASON-CODE
+005230         MOVE 'INVALID CHARGE DEPARTMENT' TO CA-RESPONSE-MESSAGE
+005240         GO TO 5090-CHECK-DEPT-BUDGET-EXIT.
+005250*
+005260*    A MONTH-TO-DATE FIGURE LEFT OVER FROM AN EARLIER MONTH
+005270*    IS STALE AND STARTS THIS MONTH'S SPEND FROM ZERO
+005280     IF DEPT-BUDGET-MONTH NOT = WS-TODAY-CCYYMM
+005290         MOVE ZERO            TO DEPT-MONTH-TO-DATE
+005300         MOVE WS-TODAY-CCYYMM TO DEPT-BUDGET-MONTH.
+005310*
+005320     IF WS-BASKET-VALUE > DEPT-MONTHLY-LIMIT - DEPT-MONTH-TO-DATE
+005330         EXEC CICS SYNCPOINT ROLLBACK
+005340         END-EXEC
+005350         MOVE 08 TO CA-RETURN-CODE
+005360         MOVE 040 TO CA-REASON-CODE
+005370         MOVE 'CHARGE DEPT OVER BUDGET' TO CA-RESPONSE-MESSAGE
+005380         GO TO 5090-CHECK-DEPT-BUDGET-EXIT.
+005390*
+005400     ADD WS-BASKET-VALUE TO DEPT-MONTH-TO-DATE.
+005410     EXEC CICS REWRITE
+005420         DATASET(WS-DEPT-BUDGET-FILE)
+005430         FROM(DEPT-BUDGET-RECORD)
+005440     END-EXEC.
+005450 5090-CHECK-DEPT-BUDGET-EXIT.
+005460     EXIT.
+005470*
+005480*=========================================================*
+005490*  5080-WRITE-JOURNAL-LINE - APPEND AN AUDIT RECORD FOR    *
+005500*  ONE LINE OF A SUCCESSFUL ORDER TO THE ORDER JOURNAL      *
+005510*=========================================================*
+005520 5080-WRITE-JOURNAL-LINE.
+005530     MOVE WS-TODAY              TO JNL-ORDER-DATE.
+005540     MOVE ORD-ORDER-NUMBER      TO JNL-ORDER-NUMBER.
+005550     MOVE CA-USERID             TO JNL-USERID.
+005560     MOVE CA-CHARGE-DEPT        TO JNL-CHARGE-DEPT.
+005570     MOVE ORD-ITEM-REF(WS-LINE-INDEX)
+005580         TO JNL-ITEM-REF.
+005590     MOVE ORD-QUANTITY(WS-LINE-INDEX)
+005600         TO JNL-QUANTITY.
+005610     MOVE ORD-ITEM-COST(WS-LINE-INDEX)
+005620         TO JNL-ITEM-COST.
+005630     MOVE 'O'                   TO JNL-ENTRY-TYPE.
+005640*
+005650     EXEC CICS WRITE
+005660         DATASET(WS-JOURNAL-FILE)
+005670         RIDFLD(WS-JOURNAL-RBA)
+005680         FROM(JOURNAL-RECORD)
+005690     END-EXEC.
+005700 5080-WRITE-JOURNAL-LINE-EXIT.
+005710     EXIT.
+005720*
+005730*=========================================================*
+005740*  5100-NEXT-ORDER-NUMBER - READ, INCREMENT AND REWRITE    *
+005750*  THE SINGLE ORDER CONTROL RECORD UNDER UPDATE             *
+005760*=========================================================*
+005770 5100-NEXT-ORDER-NUMBER.
+005780     EXEC CICS READ
+005790         DATASET(WS-ORDER-CTL-FILE)
+005800         INTO(ORDER-CONTROL-RECORD)
+005810         RIDFLD(CTL-RECORD-KEY)
+005820         UPDATE
+005830         RESP(WS-RESP)
+005840     END-EXEC.
+005850*
+005860     IF WS-RESP NOT = DFHRESP(NORMAL)
+005870         EXEC CICS SYNCPOINT ROLLBACK
+005880         END-EXEC
+005890         MOVE 99 TO CA-RETURN-CODE
+005900         MOVE ZERO TO CA-REASON-CODE
+005910         MOVE 'ORDER CONTROL RECORD NOT FOUND'
+005920             TO CA-RESPONSE-MESSAGE
+005930         GO TO 5100-NEXT-ORDER-NUMBER-EXIT.
+005940*
+005950     ADD 1 TO CTL-LAST-ORDER-NUMBER.
+005960*
+005970     EXEC CICS REWRITE
+005980         DATASET(WS-ORDER-CTL-FILE)
+005990         FROM(ORDER-CONTROL-RECORD)
+006000     END-EXEC.
+006010 5100-NEXT-ORDER-NUMBER-EXIT.
+006020     EXIT.
+006030*
+006040*=========================================================*
+006050*  6000-AMEND-ORDER - CHANGE THE ITEM/QUANTITY ON ONE LINE  *
+006060*  OF A SAME DAY OPEN ORDER                                 *
+006070*=========================================================*
+006080 6000-AMEND-ORDER.
+006090     MOVE CA-AMD-ORDER-NUMBER TO ORD-ORDER-NUMBER.
+006100     EXEC CICS READ
+006110         DATASET(WS-ORDER-FILE)
+006120         INTO(ORDER-RECORD)
+006130         RIDFLD(ORD-ORDER-NUMBER)
+006140         UPDATE
+006150         RESP(WS-RESP)
+006160     END-EXEC.
+006170*
+006180     IF WS-RESP NOT = DFHRESP(NORMAL)
+006190         MOVE 04 TO CA-RETURN-CODE
+006200         MOVE 050 TO CA-REASON-CODE
+006210         MOVE 'ORDER NOT FOUND' TO CA-RESPONSE-MESSAGE
+006220         GO TO 6000-AMEND-ORDER-EXIT.
+006230*
+006240*    THE CALLER MAY ONLY AMEND AN ORDER PLACED UNDER ITS OWN
+006250*    USERID AND CHARGE DEPARTMENT
+006260     IF CA-AMD-USERID NOT = ORD-USERID
+006270      OR CA-AMD-CHARGE-DEPT NOT = ORD-CHARGE-DEPT
+006280         EXEC CICS UNLOCK
+006290             DATASET(WS-ORDER-FILE)
+006300         END-EXEC
+006310         MOVE 07 TO CA-RETURN-CODE
+006320         MOVE 090 TO CA-REASON-CODE
+006330         MOVE 'NOT AUTHORIZED FOR THIS ORDER'
+006340             TO CA-RESPONSE-MESSAGE
+006350         GO TO 6000-AMEND-ORDER-EXIT.
+006360*
+006370*    ONLY ONE AMENDMENT IS ALLOWED AGAINST AN ORDER - ONCE
+006380*    ORD-STATUS IS 'A' A FURTHER CORRECTION MUST BE MADE BY
+006390*    CANCELLING THE ORDER AND PLACING A FRESH ONE, SO THE
+006400*    ORDER FILE NEVER HAS TO HOLD MORE THAN ONE AMENDED VERSION
+006410     IF NOT ORD-STATUS-OPEN
+006420      OR ORD-ORDER-DATE NOT = WS-TODAY
+006430         EXEC CICS UNLOCK
+006440             DATASET(WS-ORDER-FILE)
+006450         END-EXEC
+006460         MOVE 05 TO CA-RETURN-CODE
+006470         MOVE 060 TO CA-REASON-CODE
+006480         MOVE 'ORDER NO LONGER AMENDABLE' TO CA-RESPONSE-MESSAGE
+006490         GO TO 6000-AMEND-ORDER-EXIT.
+006500*
+006510     IF CA-AMD-LINE-NUMBER = ZERO
+006520      OR CA-AMD-LINE-NUMBER > ORD-LINE-COUNT
+006530         EXEC CICS UNLOCK
+006540             DATASET(WS-ORDER-FILE)
+006550         END-EXEC
+006560         MOVE 06 TO CA-RETURN-CODE
+006570         MOVE 070 TO CA-REASON-CODE
+006580         MOVE 'INVALID ORDER LINE NUMBER' TO CA-RESPONSE-MESSAGE
+006590         GO TO 6000-AMEND-ORDER-EXIT.
+006600*
+006610     MOVE CA-AMD-LINE-NUMBER TO WS-LINE-INDEX.
+006620*
+006630*    PUT BACK THE QUANTITY HELD AGAINST THE ORIGINAL LINE
+006640     MOVE ORD-ITEM-REF(WS-LINE-INDEX) TO CAT-ITEM-REF.
+006650     EXEC CICS READ
+006660         DATASET(WS-CATALOG-FILE)
+006670         INTO(CATALOG-RECORD)
+006680         RIDFLD(CAT-ITEM-REF)
+006690         UPDATE
+006700         RESP(WS-RESP)
+006710     END-EXEC.
+006720*
+006730     IF WS-RESP NOT = DFHRESP(NORMAL)
+006740         EXEC CICS SYNCPOINT ROLLBACK
+006750         END-EXEC
+006760         MOVE 02 TO CA-RETURN-CODE
+006770         MOVE 010 TO CA-REASON-CODE
+006780         MOVE 'ITEM NOT FOUND' TO CA-RESPONSE-MESSAGE
+006790         GO TO 6000-AMEND-ORDER-EXIT.
+006800*
+006810     ADD ORD-QUANTITY(WS-LINE-INDEX) TO CAT-IN-STOCK.
+006820     EXEC CICS REWRITE
+006830         DATASET(WS-CATALOG-FILE)
+006840         FROM(CATALOG-RECORD)
+006850     END-EXEC.
+006860*
+006870*    NOW TAKE THE AMENDED QUANTITY AGAINST THE NEW LINE
+006880     MOVE CA-AMD-ITEM-REF-NUMBER TO CAT-ITEM-REF.
+006890     EXEC CICS READ
+006900         DATASET(WS-CATALOG-FILE)
+006910         INTO(CATALOG-RECORD)
+006920         RIDFLD(CAT-ITEM-REF)
+006930         UPDATE
+006940         RESP(WS-RESP)
+006950     END-EXEC.
+006960*
+006970     IF WS-RESP NOT = DFHRESP(NORMAL)
+006980         EXEC CICS SYNCPOINT ROLLBACK
+006990         END-EXEC
+007000         MOVE 02 TO CA-RETURN-CODE
+007010         MOVE 010 TO CA-REASON-CODE
+007020         MOVE 'ITEM NOT FOUND' TO CA-RESPONSE-MESSAGE
+007030         GO TO 6000-AMEND-ORDER-EXIT.
+007040*
+007050     IF CA-AMD-QUANTITY-REQ > CAT-IN-STOCK
+007060         EXEC CICS SYNCPOINT ROLLBACK
+007070         END-EXEC
+007080         MOVE 03 TO CA-RETURN-CODE
+007090         MOVE 020 TO CA-REASON-CODE
+007100         MOVE 'INSUFFICIENT STOCK' TO CA-RESPONSE-MESSAGE
+007110         GO TO 6000-AMEND-ORDER-EXIT.
+007120*
+007130     SUBTRACT CA-AMD-QUANTITY-REQ FROM CAT-IN-STOCK.
+007140     EXEC CICS REWRITE
+007150         DATASET(WS-CATALOG-FILE)
+007160         FROM(CATALOG-RECORD)
+007170     END-EXEC.
+007180*
+007190*    PRICE THE SIGNED DELTA BETWEEN THE NEW LINE AND THE OLD
+007200*    LINE IT REPLACES AND CHECK/ADJUST THE CHARGE DEPARTMENT'S
+007210*    BUDGET BY THAT DELTA - A CHEAPER OR SMALLER AMENDMENT GIVES
+007220*    BACK BUDGET, A DEARER OR LARGER ONE MUST STILL FIT IN IT
+007230     COMPUTE WS-BASKET-VALUE =
+007240         (CAT-COST-NUM * CA-AMD-QUANTITY-REQ) -
+007250         (ORD-ITEM-COST-NUM(WS-LINE-INDEX) *
+007260             ORD-QUANTITY(WS-LINE-INDEX)).
+007270     MOVE ORD-CHARGE-DEPT TO WS-BUDGET-CHARGE-DEPT.
+007280     PERFORM 5090-CHECK-DEPT-BUDGET
+007290         THRU 5090-CHECK-DEPT-BUDGET-EXIT.
+007300*
+007310     IF CA-RETURN-CODE NOT = ZERO
+007320         GO TO 6000-AMEND-ORDER-EXIT.
+007330*
+007340*    JOURNAL BOTH SIDES OF THE AMENDMENT WHILE THE LINE STILL
+007350*    HOLDS ITS ORIGINAL ITEM/QUANTITY/COST, BEFORE IT IS
+007360*    OVERWRITTEN BELOW WITH THE AMENDED VALUES
+007370     PERFORM 6080-WRITE-AMEND-JOURNAL
+007380         THRU 6080-WRITE-AMEND-JOURNAL-EXIT.
+007390*
+007400     MOVE CA-AMD-ITEM-REF-NUMBER TO ORD-ITEM-REF(WS-LINE-INDEX).
+007410     MOVE CA-AMD-QUANTITY-REQ    TO ORD-QUANTITY(WS-LINE-INDEX).
+007420     MOVE CAT-COST               TO ORD-ITEM-COST(WS-LINE-INDEX).
+007430     MOVE 'A'                    TO ORD-STATUS.
+007440     EXEC CICS REWRITE
+007450         DATASET(WS-ORDER-FILE)
+007460         FROM(ORDER-RECORD)
+007470     END-EXEC.
+007480*
+007490     MOVE ZERO TO CA-RETURN-CODE.
+007500     MOVE ZERO TO CA-REASON-CODE.
+007510     MOVE 'ORDER AMENDED' TO CA-RESPONSE-MESSAGE.
+007520 6000-AMEND-ORDER-EXIT.
+007530     EXIT.
+007540*
+007550*=========================================================*
+007560*  6080-WRITE-AMEND-JOURNAL - JOURNAL AN AMENDED LINE AS   *
+007570*  TWO ENTRIES: A REVERSAL OF THE LINE AS IT STOOD BEFORE  *
+007580*  THE AMENDMENT, AND THE LINE'S NEW ITEM/QUANTITY/COST     *
+007590*=========================================================*
+007600 6080-WRITE-AMEND-JOURNAL.
+007610     MOVE WS-TODAY             TO JNL-ORDER-DATE.
+007620     MOVE ORD-ORDER-NUMBER     TO JNL-ORDER-NUMBER.
+007630     MOVE ORD-USERID           TO JNL-USERID.
+007640     MOVE ORD-CHARGE-DEPT      TO JNL-CHARGE-DEPT.
+007650     MOVE ORD-ITEM-REF(WS-LINE-INDEX)  TO JNL-ITEM-REF.
+007660     MOVE ORD-QUANTITY(WS-LINE-INDEX)  TO JNL-QUANTITY.
+007670     MOVE ORD-ITEM-COST(WS-LINE-INDEX) TO JNL-ITEM-COST.
+007680     MOVE 'R'                  TO JNL-ENTRY-TYPE.
+007690     EXEC CICS WRITE
+007700         DATASET(WS-JOURNAL-FILE)
+007710         RIDFLD(WS-JOURNAL-RBA)
+007720         FROM(JOURNAL-RECORD)
+007730     END-EXEC.
+007740*
+007750     MOVE CA-AMD-ITEM-REF-NUMBER TO JNL-ITEM-REF.
+007760     MOVE CA-AMD-QUANTITY-REQ   TO JNL-QUANTITY.
+007770     MOVE CAT-COST              TO JNL-ITEM-COST.
+007780     MOVE 'A'                  TO JNL-ENTRY-TYPE.
+007790     EXEC CICS WRITE
+007800         DATASET(WS-JOURNAL-FILE)
+007810         RIDFLD(WS-JOURNAL-RBA)
+007820         FROM(JOURNAL-RECORD)
+007830     END-EXEC.
+007840 6080-WRITE-AMEND-JOURNAL-EXIT.
+007850     EXIT.
+007860*
+007870*=========================================================*
+007880*  7000-CANCEL-ORDER - VOID A SAME DAY OPEN OR AMENDED     *
+007890*  ORDER AND PUT EVERY LINE'S QUANTITY BACK INTO STOCK      *
+007900*=========================================================*
+007910 7000-CANCEL-ORDER.
+007920     MOVE CA-AMD-ORDER-NUMBER TO ORD-ORDER-NUMBER.
+007930     EXEC CICS READ
+007940         DATASET(WS-ORDER-FILE)
+007950         INTO(ORDER-RECORD)
+007960         RIDFLD(ORD-ORDER-NUMBER)
+007970         UPDATE
+007980         RESP(WS-RESP)
+007990     END-EXEC.
+008000*
+008010     IF WS-RESP NOT = DFHRESP(NORMAL)
+008020         MOVE 04 TO CA-RETURN-CODE
+008030         MOVE 050 TO CA-REASON-CODE
+008040         MOVE 'ORDER NOT FOUND' TO CA-RESPONSE-MESSAGE
+008050         GO TO 7000-CANCEL-ORDER-EXIT.
+008060*
+008070*    THE CALLER MAY ONLY CANCEL AN ORDER PLACED UNDER ITS OWN
+008080*    USERID AND CHARGE DEPARTMENT
+008090     IF CA-AMD-USERID NOT = ORD-USERID
+008100      OR CA-AMD-CHARGE-DEPT NOT = ORD-CHARGE-DEPT
+008110         EXEC CICS UNLOCK
+008120             DATASET(WS-ORDER-FILE)
+008130         END-EXEC
+008140         MOVE 07 TO CA-RETURN-CODE
+008150         MOVE 090 TO CA-REASON-CODE
+008160         MOVE 'NOT AUTHORIZED FOR THIS ORDER'
+008170             TO CA-RESPONSE-MESSAGE
+008180         GO TO 7000-CANCEL-ORDER-EXIT.
+008190*
+008200*    AN ORDER MAY STILL BE CANCELLED AFTER IT HAS BEEN
+008210*    AMENDED - VOIDING IT ENTIRELY IS A SEPARATE BUYER OPTION
+008220*    FROM CORRECTING ONE LINE, SO ONLY AN ALREADY-CANCELLED OR
+008230*    NOT-SAME-DAY ORDER IS REJECTED HERE
+008240     IF ORD-STATUS-CANCELLED
+008250      OR ORD-ORDER-DATE NOT = WS-TODAY
+008260         EXEC CICS UNLOCK
+008270             DATASET(WS-ORDER-FILE)
+008280         END-EXEC
+008290         MOVE 05 TO CA-RETURN-CODE
+008300         MOVE 060 TO CA-REASON-CODE
+008310         MOVE 'ORDER NO LONGER CANCELLABLE' TO CA-RESPONSE-MESSAGE
+008320         GO TO 7000-CANCEL-ORDER-EXIT.
+008330*
+008340     MOVE ZERO TO WS-BASKET-VALUE.
+008350     PERFORM 7100-CANCEL-ORDER-LINE
+008360         THRU 7100-CANCEL-ORDER-LINE-EXIT
+008370         VARYING WS-LINE-INDEX FROM 1 BY 1
+008380         UNTIL WS-LINE-INDEX > ORD-LINE-COUNT
+008390            OR CA-RETURN-CODE NOT = ZERO.
+008400*
+008410     IF CA-RETURN-CODE NOT = ZERO
+008420         GO TO 7000-CANCEL-ORDER-EXIT.
+008430*
+008440     MOVE ORD-CHARGE-DEPT TO WS-BUDGET-CHARGE-DEPT.
+008450     PERFORM 7090-REFUND-DEPT-BUDGET
+008460         THRU 7090-REFUND-DEPT-BUDGET-EXIT.
+008470*
+008480     MOVE 'C' TO ORD-STATUS.
+008490     EXEC CICS REWRITE
+008500         DATASET(WS-ORDER-FILE)
+008510         FROM(ORDER-RECORD)
+008520     END-EXEC.
+008530*
+008540     MOVE ZERO TO CA-RETURN-CODE.
+008550     MOVE ZERO TO CA-REASON-CODE.
+008560     MOVE 'ORDER CANCELLED' TO CA-RESPONSE-MESSAGE.
+008570 7000-CANCEL-ORDER-EXIT.
+008580     EXIT.
+008590*
+008600*=========================================================*
+008610*  7090-REFUND-DEPT-BUDGET - GIVE BACK A CANCELLED ORDER'S *
+008620*  VALUE AGAINST ITS CHARGE DEPARTMENT'S MONTHLY SPEND.     *
+008630*  UNLIKE 5090-CHECK-DEPT-BUDGET A REFUND IS NEVER REJECTED *
+008640*=========================================================*
+008650 7090-REFUND-DEPT-BUDGET.
+008660     MOVE WS-BUDGET-CHARGE-DEPT TO DEPT-CHARGE-DEPT.
+008670     EXEC CICS READ
+008680         DATASET(WS-DEPT-BUDGET-FILE)
+008690         INTO(DEPT-BUDGET-RECORD)
+008700         RIDFLD(DEPT-CHARGE-DEPT)
+008710         UPDATE
+008720         RESP(WS-RESP)
+008730     END-EXEC.
+008740*
+008750*    NO BUDGET RECORD TO REFUND AGAINST - NOTHING TO DO
+008760     IF WS-RESP NOT = DFHRESP(NORMAL)
+008770         GO TO 7090-REFUND-DEPT-BUDGET-EXIT.
+008780*
+008790     IF DEPT-BUDGET-MONTH NOT = WS-TODAY-CCYYMM
+008800*        THIS MONTH'S SPEND HAS ALREADY BEEN RESET TO ZERO
+008810         EXEC CICS UNLOCK
+008820             DATASET(WS-DEPT-BUDGET-FILE)
+008830         END-EXEC
+008840         GO TO 7090-REFUND-DEPT-BUDGET-EXIT.
+008850*
+008860     SUBTRACT WS-BASKET-VALUE FROM DEPT-MONTH-TO-DATE.
+008870     EXEC CICS REWRITE
+008880         DATASET(WS-DEPT-BUDGET-FILE)
+008890         FROM(DEPT-BUDGET-RECORD)
+008900     END-EXEC.
+008910 7090-REFUND-DEPT-BUDGET-EXIT.
+008920     EXIT.
+008930*
+008940*=========================================================*
+008950*  7100-CANCEL-ORDER-LINE - PUT ONE LINE'S QUANTITY BACK    *
+008960*  INTO CAT-IN-STOCK, ACCUMULATE ITS VALUE INTO              *
+008970*  WS-BASKET-VALUE FOR THE BUDGET REFUND, AND JOURNAL THE    *
+008980*  LINE AS REVERSED                                           *
+008990*=========================================================*
+009000 7100-CANCEL-ORDER-LINE.
+009010     MOVE ORD-ITEM-REF(WS-LINE-INDEX) TO CAT-ITEM-REF.
+009020     EXEC CICS READ
+009030         DATASET(WS-CATALOG-FILE)
+009040         INTO(CATALOG-RECORD)
+009050         RIDFLD(CAT-ITEM-REF)
+009060         UPDATE
+009070         RESP(WS-RESP)
+009080     END-EXEC.
+009090*
+009100     IF WS-RESP NOT = DFHRESP(NORMAL)
+009110         EXEC CICS SYNCPOINT ROLLBACK
+009120         END-EXEC
+009130         MOVE 02 TO CA-RETURN-CODE
+009140         MOVE 010 TO CA-REASON-CODE
+009150         MOVE 'ITEM NOT FOUND' TO CA-RESPONSE-MESSAGE
+009160         GO TO 7100-CANCEL-ORDER-LINE-EXIT.
+009170*
+009180     ADD ORD-QUANTITY(WS-LINE-INDEX) TO CAT-IN-STOCK.
+009190     EXEC CICS REWRITE
+009200         DATASET(WS-CATALOG-FILE)
+009210         FROM(CATALOG-RECORD)
+009220     END-EXEC.
+009230*
+009240     COMPUTE WS-BASKET-VALUE = WS-BASKET-VALUE +
+009250         (ORD-ITEM-COST-NUM(WS-LINE-INDEX) *
+009260             ORD-QUANTITY(WS-LINE-INDEX)).
+009270*
+009280     PERFORM 7110-WRITE-CANCEL-JOURNAL
+009290         THRU 7110-WRITE-CANCEL-JOURNAL-EXIT.
+009300 7100-CANCEL-ORDER-LINE-EXIT.
+009310     EXIT.
+009320*
+009330*=========================================================*
+009340*  7110-WRITE-CANCEL-JOURNAL - JOURNAL ONE CANCELLED LINE  *
+009350*  AS REVERSED                                              *
+009360*=========================================================*
+009370 7110-WRITE-CANCEL-JOURNAL.
+009380     MOVE WS-TODAY             TO JNL-ORDER-DATE.
+009390     MOVE ORD-ORDER-NUMBER     TO JNL-ORDER-NUMBER.
+009400     MOVE ORD-USERID           TO JNL-USERID.
+009410     MOVE ORD-CHARGE-DEPT      TO JNL-CHARGE-DEPT.
+009420     MOVE ORD-ITEM-REF(WS-LINE-INDEX)  TO JNL-ITEM-REF.
+009430     MOVE ORD-QUANTITY(WS-LINE-INDEX)  TO JNL-QUANTITY.
+009440     MOVE ORD-ITEM-COST(WS-LINE-INDEX) TO JNL-ITEM-COST.
+009450     MOVE 'R'                  TO JNL-ENTRY-TYPE.
+009460     EXEC CICS WRITE
+009470         DATASET(WS-JOURNAL-FILE)
+009480         RIDFLD(WS-JOURNAL-RBA)
+009490         FROM(JOURNAL-RECORD)
+009500     END-EXEC.
+009510 7110-WRITE-CANCEL-JOURNAL-EXIT.
+009520     EXIT.
+009530*
+009540*=========================================================*
+009550*  8000-GOODS-RECEIVED - A SUPPLIER DELIVERY HAS ARRIVED   *
+009560*  FOR ONE ITEM. PUT THE QUANTITY RECEIVED INTO STOCK AND   *
+009570*  TAKE IT OFF WHAT IS STILL ON ORDER                       *
+009580*=========================================================*
+009590 8000-GOODS-RECEIVED.
+009600     MOVE CA-GR-ITEM-REF-NUMBER TO CAT-ITEM-REF.
+009610     EXEC CICS READ
+009620         DATASET(WS-CATALOG-FILE)
+009630         INTO(CATALOG-RECORD)
+009640         RIDFLD(CAT-ITEM-REF)
+009650         UPDATE
+009660         RESP(WS-RESP)
+009670     END-EXEC.
+009680*
+009690     IF WS-RESP NOT = DFHRESP(NORMAL)
+009700         MOVE 02 TO CA-RETURN-CODE
+009710         MOVE 010 TO CA-REASON-CODE
+009720         MOVE 'ITEM NOT FOUND' TO CA-RESPONSE-MESSAGE
+009730         GO TO 8000-GOODS-RECEIVED-EXIT.
+009740*
+009750     IF CA-GR-QUANTITY-RECEIVED > CAT-ON-ORDER
+009760         EXEC CICS UNLOCK
+009770             DATASET(WS-CATALOG-FILE)
+009780         END-EXEC
+009790         MOVE 09 TO CA-RETURN-CODE
+009800         MOVE 080 TO CA-REASON-CODE
+009810         MOVE 'RECEIPT EXCEEDS QUANTITY ON ORDER'
+009820             TO CA-RESPONSE-MESSAGE
+009830         GO TO 8000-GOODS-RECEIVED-EXIT.
+009840*
+009850     ADD CA-GR-QUANTITY-RECEIVED      TO CAT-IN-STOCK.
+009860     SUBTRACT CA-GR-QUANTITY-RECEIVED FROM CAT-ON-ORDER.
+009870     EXEC CICS REWRITE
+009880         DATASET(WS-CATALOG-FILE)
+009890         FROM(CATALOG-RECORD)
+009900     END-EXEC.
+009910*
+009920     MOVE ZERO TO CA-RETURN-CODE.
+009930     MOVE ZERO TO CA-REASON-CODE.
+009940     MOVE 'GOODS RECEIVED' TO CA-RESPONSE-MESSAGE.
+009950 8000-GOODS-RECEIVED-EXIT.
+009960     EXIT.
+009970*
+009980*=========================================================*
+009990*  9999-EXIT - RETURN TO CICS WITH THE UPDATED COMMAREA    *
+010000*=========================================================*
+010010 9999-EXIT.
+010020     EXEC CICS RETURN
+010030     END-EXEC.
