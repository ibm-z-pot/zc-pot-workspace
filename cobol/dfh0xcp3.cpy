@@ -0,0 +1,21 @@
+      *    Open order file record - keyed on ORD-ORDER-NUMBER
+      *    Holds the current state of a Place Order request so that
+      *    a same-day Amend Order or Cancel Order can find it again
+       01  ORDER-RECORD.
+           03 ORD-ORDER-NUMBER         PIC 9(7).
+           03 ORD-USERID               PIC X(8).
+           03 ORD-CHARGE-DEPT          PIC X(8).
+           03 ORD-ORDER-DATE           PIC 9(8).
+           03 ORD-STATUS               PIC X(1).
+               88 ORD-STATUS-OPEN          VALUE 'O'.
+               88 ORD-STATUS-AMENDED       VALUE 'A'.
+               88 ORD-STATUS-CANCELLED     VALUE 'C'.
+           03 ORD-LINE-COUNT           PIC 9(2).
+           03 ORD-LINE OCCURS 10 TIMES.
+               05 ORD-ITEM-REF          PIC 9(4).
+               05 ORD-QUANTITY          PIC 9(3).
+               05 ORD-ITEM-COST         PIC X(6).
+      *        Numeric view of ORD-ITEM-COST, used to price a line
+      *        back out of a department's budget on Amend or Cancel
+               05 ORD-ITEM-COST-NUM REDEFINES ORD-ITEM-COST
+                               PIC 9(4)V99.
