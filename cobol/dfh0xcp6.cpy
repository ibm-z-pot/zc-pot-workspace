@@ -0,0 +1,12 @@
+      *    Department budget file record - keyed on DEPT-CHARGE-DEPT
+      *    Holds the monthly spending limit for a charge department
+      *    and how much of it Place Order has used up so far this
+      *    month
+       01  DEPT-BUDGET-RECORD.
+           03 DEPT-CHARGE-DEPT         PIC X(8).
+           03 DEPT-MONTHLY-LIMIT       PIC 9(7)V99.
+           03 DEPT-MONTH-TO-DATE       PIC 9(7)V99.
+      *    CCYYMM this month-to-date figure was accumulated for - a
+      *    month different to today's tells Place Order the figure
+      *    is from a prior month and must be reset before use
+           03 DEPT-BUDGET-MONTH        PIC 9(06).
