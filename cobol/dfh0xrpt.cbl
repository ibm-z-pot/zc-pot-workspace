@@ -0,0 +1,329 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DFH0XRPT.
+000030 AUTHOR.        R HALLIDAY.
+000040 INSTALLATION.  CATALOGUE APPLICATIONS GROUP.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*
+000080*-----------------------------------------------------------*
+000090*  MODIFICATION HISTORY                                    *
+000100*  DATE       INIT  DESCRIPTION                             *
+000110*  2026-08-08  RH   Initial version - overnight stock        *
+000120*                   reorder and exception report, grouped    *
+000130*                   by CAT-DEPARTMENT.                       *
+000140*-----------------------------------------------------------*
+000150*
+000160*-----------------------------------------------------------*
+000170*  READS THE CATALOGUE MASTER FILE AND LISTS EVERY ITEM     *
+000180*  WHOSE CAT-IN-STOCK HAS FALLEN BELOW A CONFIGURABLE        *
+000190*  MULTIPLE OF CAT-TYPICAL-ORDER-QTY WHILE CAT-ON-ORDER IS   *
+000200*  ZERO OR STALE. THE REORDER MULTIPLE AND THE STALE ORDER   *
+000210*  CUTOFF DATE ARE SUPPLIED ON A ONE RECORD PARAMETER FILE   *
+000220*  SO THEY CAN BE CHANGED WITHOUT A RECOMPILE.                *
+000230*-----------------------------------------------------------*
+000240*
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SPECIAL-NAMES.
+000280     DECIMAL-POINT IS COMMA.
+000290*
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT CATALOG-FILE ASSIGN TO "CATFILE"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS SEQUENTIAL
+000350         RECORD KEY IS CAT-ITEM-REF
+000360         FILE STATUS IS WS-CATALOG-STATUS.
+000370*
+000380     SELECT PARM-FILE ASSIGN TO "RPTPARM"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-PARM-STATUS.
+000410*
+000420     SELECT REORDER-SORT-FILE ASSIGN TO "RPTSORT".
+000430*
+000440     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-REPORT-STATUS.
+000470*
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  CATALOG-FILE
+000510     RECORD CONTAINS 72 CHARACTERS.
+000520     COPY dfh0xcp2.
+000530*
+000540 FD  PARM-FILE
+000550     RECORD CONTAINS 10 CHARACTERS.
+000560 01  PARM-RECORD.
+000570     03 PARM-REORDER-MULTIPLE    PIC 9(02).
+000580     03 PARM-STALE-CUTOFF-DATE   PIC 9(08).
+000590*
+000600 SD  REORDER-SORT-FILE.
+000610 01  SORT-RECORD.
+000620     03 SRT-DEPARTMENT           PIC 9(03).
+000630     03 SRT-ITEM-REF             PIC 9(04).
+000640     03 SRT-DESCRIPTION          PIC X(40).
+000650     03 SRT-IN-STOCK             PIC 9(04).
+000660     03 SRT-ON-ORDER             PIC 9(03).
+000670     03 SRT-TYPICAL-ORDER-QTY    PIC 9(04).
+000680     03 SRT-ON-ORDER-DATE        PIC 9(08).
+000690*
+000700 FD  REPORT-FILE
+000710     RECORD CONTAINS 132 CHARACTERS.
+000720 01  REPORT-LINE                 PIC X(132).
+000730*
+000740 WORKING-STORAGE SECTION.
+000750*
+000760 01  WS-FILE-STATUSES.
+000770     03 WS-CATALOG-STATUS        PIC X(02)   VALUE '00'.
+000780     03 WS-PARM-STATUS           PIC X(02)   VALUE '00'.
+000790     03 WS-REPORT-STATUS         PIC X(02)   VALUE '00'.
+000800*
+000810 01  WS-SWITCHES.
+000820     03 WS-CATALOG-EOF-SW        PIC X(01)   VALUE 'N'.
+000830         88 WS-CATALOG-EOF           VALUE 'Y'.
+000840     03 WS-SORT-EOF-SW           PIC X(01)   VALUE 'N'.
+000850         88 WS-SORT-EOF              VALUE 'Y'.
+000860     03 WS-FIRST-DEPT-SW         PIC X(01)   VALUE 'Y'.
+000870         88 WS-FIRST-DEPARTMENT      VALUE 'Y'.
+000880*
+000890 01  WS-PARAMETERS.
+000900     03 WS-REORDER-MULTIPLE      PIC 9(02)   VALUE 3.
+000910     03 WS-STALE-CUTOFF-DATE     PIC 9(08)   VALUE ZERO.
+000920*
+000930 01  WS-WORK-FIELDS.
+000940     03 WS-REORDER-THRESHOLD     PIC 9(06)   VALUE ZERO.
+000950     03 WS-PREV-DEPARTMENT       PIC 9(03)   VALUE ZERO.
+000960     03 WS-EXCEPTION-COUNT       PIC 9(05)   VALUE ZERO.
+000970     03 WS-DEPT-EXCEPTION-COUNT  PIC 9(05)   VALUE ZERO.
+000980*
+000990*-------------------------------------------------------*
+001000*  REPORT LINE LAYOUTS                                   *
+001010*-------------------------------------------------------*
+001020 01  WS-HEADING-1.
+001030     03 FILLER                   PIC X(01)   VALUE SPACE.
+001040     03 FILLER                   PIC X(40)
+001050         VALUE 'STOCK REORDER AND EXCEPTION REPORT'.
+001060*
+001070 01  WS-HEADING-2.
+001080     03 FILLER                   PIC X(01)   VALUE SPACE.
+001090     03 FILLER                   PIC X(11)   VALUE 'DEPARTMENT '.
+001100     03 WS-H2-DEPARTMENT         PIC 9(03).
+001110*
+001120 01  WS-COLUMN-HEADINGS.
+001130     03 FILLER                   PIC X(01)   VALUE SPACE.
+001140     03 FILLER                   PIC X(08)   VALUE 'ITEM REF'.
+001150     03 FILLER                   PIC X(03)   VALUE SPACE.
+001160     03 FILLER                   PIC X(40)   VALUE 'DESCRIPTION'.
+001170     03 FILLER                   PIC X(10)   VALUE 'IN STOCK  '.
+001180     03 FILLER                   PIC X(10)   VALUE 'ON ORDER  '.
+001190     03 FILLER                   PIC X(10)   VALUE 'THRESHOLD '.
+001200*
+001210 01  WS-DETAIL-LINE.
+001220     03 FILLER                   PIC X(01)   VALUE SPACE.
+001230     03 WS-DT-ITEM-REF           PIC 9(04).
+001240     03 FILLER                   PIC X(07)   VALUE SPACE.
+001250     03 WS-DT-DESCRIPTION        PIC X(40).
+001260     03 WS-DT-IN-STOCK           PIC Z(03)9.
+001270     03 FILLER                   PIC X(06)   VALUE SPACE.
+001280     03 WS-DT-ON-ORDER           PIC Z(02)9.
+001290     03 FILLER                   PIC X(07)   VALUE SPACE.
+001300     03 WS-DT-THRESHOLD          PIC Z(05)9.
+001310*
+001320 01  WS-DEPT-TOTAL-LINE.
+001330     03 FILLER                   PIC X(01)   VALUE SPACE.
+001340     03 FILLER                   PIC X(20)
+001350         VALUE 'EXCEPTIONS IN DEPT: '.
+001360     03 WS-DT-DEPT-COUNT         PIC Z(04)9.
+001370*
+001380 01  WS-GRAND-TOTAL-LINE.
+001390     03 FILLER                   PIC X(01)   VALUE SPACE.
+001400     03 FILLER                   PIC X(26)
+001410         VALUE 'TOTAL EXCEPTIONS REPORTED:'.
+001420     03 WS-GT-COUNT              PIC Z(04)9.
+001430*
+001440 PROCEDURE DIVISION.
+001450*
+001460*=========================================================*
+001470*  0000-MAINLINE                                          *
+001480*=========================================================*
+001490 0000-MAINLINE.
+001500     PERFORM 1000-INITIALIZE
+001510         THRU 1000-INITIALIZE-EXIT.
+001520*
+001530     SORT REORDER-SORT-FILE
+001540         ON ASCENDING KEY SRT-DEPARTMENT SRT-ITEM-REF
+001550         INPUT PROCEDURE IS 2000-SORT-INPUT
+001560         OUTPUT PROCEDURE IS 3000-SORT-OUTPUT.
+001570*
+001580     PERFORM 8000-TERMINATE
+001590         THRU 8000-TERMINATE-EXIT.
+001600*
+001610     STOP RUN.
+001620*
+001630*=========================================================*
+001640*  1000-INITIALIZE                                        *
+001650*=========================================================*
+001660 1000-INITIALIZE.
+001670     OPEN INPUT PARM-FILE.
+001680     IF WS-PARM-STATUS = '00'
+001690         READ PARM-FILE
+001700             AT END
+001710                 CONTINUE
+001720             NOT AT END
+001730                 MOVE PARM-REORDER-MULTIPLE
+001740                     TO WS-REORDER-MULTIPLE
+001750                 MOVE PARM-STALE-CUTOFF-DATE
+001760                     TO WS-STALE-CUTOFF-DATE
+001770         END-READ
+001780     END-IF.
+001790     CLOSE PARM-FILE.
+001800*
+001810     OPEN INPUT CATALOG-FILE.
+001812     IF WS-CATALOG-STATUS NOT = '00'
+001814         DISPLAY 'DFH0XRPT - CATALOG FILE OPEN FAILED - STATUS '
+001816             WS-CATALOG-STATUS
+001818         MOVE 16 TO RETURN-CODE
+001820         STOP RUN.
+001822*
+001824     OPEN OUTPUT REPORT-FILE.
+001826     IF WS-REPORT-STATUS NOT = '00'
+001828         DISPLAY 'DFH0XRPT - REPORT FILE OPEN FAILED - STATUS '
+001830             WS-REPORT-STATUS
+001832         MOVE 16 TO RETURN-CODE
+001834         STOP RUN.
+001836 1000-INITIALIZE-EXIT.
+001840     EXIT.
+001850*
+001860*=========================================================*
+001870*  2000-SORT-INPUT - FEED EVERY CATALOGUE RECORD TO THE    *
+001880*  SORT, REDUCED TO THE FIELDS THE REPORT NEEDS             *
+001890*=========================================================*
+001900 2000-SORT-INPUT.
+001910     PERFORM 2100-READ-CATALOG
+001920         THRU 2100-READ-CATALOG-EXIT.
+001930     PERFORM 2200-RELEASE-SORT-RECORD
+001940         THRU 2200-RELEASE-SORT-RECORD-EXIT
+001950         UNTIL WS-CATALOG-EOF.
+001960 2000-SORT-INPUT-EXIT.
+001970     EXIT.
+001980*
+001990 2100-READ-CATALOG.
+002000     READ CATALOG-FILE NEXT
+002010         AT END
+002020             MOVE 'Y' TO WS-CATALOG-EOF-SW
+002030     END-READ.
+002040 2100-READ-CATALOG-EXIT.
+002050     EXIT.
+002060*
+002070 2200-RELEASE-SORT-RECORD.
+002080     MOVE CAT-DEPARTMENT         TO SRT-DEPARTMENT.
+002090     MOVE CAT-ITEM-REF           TO SRT-ITEM-REF.
+002100     MOVE CAT-DESCRIPTION        TO SRT-DESCRIPTION.
+002110     MOVE CAT-IN-STOCK           TO SRT-IN-STOCK.
+002120     MOVE CAT-ON-ORDER           TO SRT-ON-ORDER.
+002130     MOVE CAT-TYPICAL-ORDER-QTY  TO SRT-TYPICAL-ORDER-QTY.
+002140     MOVE CAT-ON-ORDER-DATE      TO SRT-ON-ORDER-DATE.
+002150     RELEASE SORT-RECORD.
+002160     PERFORM 2100-READ-CATALOG
+002170         THRU 2100-READ-CATALOG-EXIT.
+002180 2200-RELEASE-SORT-RECORD-EXIT.
+002190     EXIT.
+002200*
+002210*=========================================================*
+002220*  3000-SORT-OUTPUT - WALK THE SORTED RECORDS AND PRINT    *
+002230*  THE EXCEPTIONS, BROKEN BY CAT-DEPARTMENT                 *
+002240*=========================================================*
+002250 3000-SORT-OUTPUT.
+002260     MOVE WS-HEADING-1 TO REPORT-LINE.
+002270     WRITE REPORT-LINE.
+002290*
+002300     PERFORM 3100-RETURN-SORT-RECORD
+002310         THRU 3100-RETURN-SORT-RECORD-EXIT.
+002320     PERFORM 3200-PROCESS-SORT-RECORD
+002330         THRU 3200-PROCESS-SORT-RECORD-EXIT
+002340         UNTIL WS-SORT-EOF.
+002350*
+002360     IF NOT WS-FIRST-DEPARTMENT
+002370         PERFORM 3300-WRITE-DEPT-TOTAL
+002380             THRU 3300-WRITE-DEPT-TOTAL-EXIT.
+002390*
+002410     MOVE WS-EXCEPTION-COUNT  TO WS-GT-COUNT.
+002420     MOVE WS-GRAND-TOTAL-LINE TO REPORT-LINE.
+002430     WRITE REPORT-LINE.
+002440 3000-SORT-OUTPUT-EXIT.
+002450     EXIT.
+002460*
+002470 3100-RETURN-SORT-RECORD.
+002480     RETURN REORDER-SORT-FILE
+002490         AT END
+002500             MOVE 'Y' TO WS-SORT-EOF-SW
+002510     END-RETURN.
+002520 3100-RETURN-SORT-RECORD-EXIT.
+002530     EXIT.
+002540*
+002550 3200-PROCESS-SORT-RECORD.
+002560     IF WS-FIRST-DEPARTMENT
+002570      OR SRT-DEPARTMENT NOT = WS-PREV-DEPARTMENT
+002580         PERFORM 3400-DEPARTMENT-BREAK
+002590             THRU 3400-DEPARTMENT-BREAK-EXIT.
+002600*
+002610     COMPUTE WS-REORDER-THRESHOLD =
+002620         SRT-TYPICAL-ORDER-QTY * WS-REORDER-MULTIPLE.
+002630*
+002640     IF SRT-IN-STOCK < WS-REORDER-THRESHOLD
+002650      AND (SRT-ON-ORDER = ZERO
+002660       OR  SRT-ON-ORDER-DATE < WS-STALE-CUTOFF-DATE)
+002670         PERFORM 3500-WRITE-DETAIL-LINE
+002680             THRU 3500-WRITE-DETAIL-LINE-EXIT.
+002690*
+002700     PERFORM 3100-RETURN-SORT-RECORD
+002710         THRU 3100-RETURN-SORT-RECORD-EXIT.
+002720 3200-PROCESS-SORT-RECORD-EXIT.
+002730     EXIT.
+002740*
+002750 3300-WRITE-DEPT-TOTAL.
+002760     MOVE WS-DEPT-EXCEPTION-COUNT TO WS-DT-DEPT-COUNT.
+002770     MOVE WS-DEPT-TOTAL-LINE TO REPORT-LINE.
+002780     WRITE REPORT-LINE.
+002790     MOVE SPACES TO REPORT-LINE.
+002800     WRITE REPORT-LINE.
+002810 3300-WRITE-DEPT-TOTAL-EXIT.
+002820     EXIT.
+002830*
+002840 3400-DEPARTMENT-BREAK.
+002850     IF NOT WS-FIRST-DEPARTMENT
+002860         PERFORM 3300-WRITE-DEPT-TOTAL
+002870             THRU 3300-WRITE-DEPT-TOTAL-EXIT.
+002880*
+002890     MOVE 'N' TO WS-FIRST-DEPT-SW.
+002900     MOVE ZERO TO WS-DEPT-EXCEPTION-COUNT.
+002910     MOVE SRT-DEPARTMENT TO WS-PREV-DEPARTMENT.
+002920     MOVE SRT-DEPARTMENT TO WS-H2-DEPARTMENT.
+002930     MOVE WS-HEADING-2 TO REPORT-LINE.
+002940     WRITE REPORT-LINE.
+002950     MOVE WS-COLUMN-HEADINGS TO REPORT-LINE.
+002960     WRITE REPORT-LINE.
+002970 3400-DEPARTMENT-BREAK-EXIT.
+002980     EXIT.
+002990*
+003000 3500-WRITE-DETAIL-LINE.
+003010     MOVE SRT-ITEM-REF        TO WS-DT-ITEM-REF.
+003020     MOVE SRT-DESCRIPTION     TO WS-DT-DESCRIPTION.
+003030     MOVE SRT-IN-STOCK        TO WS-DT-IN-STOCK.
+003040     MOVE SRT-ON-ORDER        TO WS-DT-ON-ORDER.
+003050     MOVE WS-REORDER-THRESHOLD TO WS-DT-THRESHOLD.
+003060     MOVE WS-DETAIL-LINE      TO REPORT-LINE.
+003070     WRITE REPORT-LINE.
+003080     ADD 1 TO WS-EXCEPTION-COUNT.
+003090     ADD 1 TO WS-DEPT-EXCEPTION-COUNT.
+003100 3500-WRITE-DETAIL-LINE-EXIT.
+003110     EXIT.
+003120*
+003130*=========================================================*
+003140*  8000-TERMINATE                                         *
+003150*=========================================================*
+003160 8000-TERMINATE.
+003170     CLOSE CATALOG-FILE.
+003180     CLOSE REPORT-FILE.
+003190 8000-TERMINATE-EXIT.
+003200     EXIT.
