@@ -0,0 +1,22 @@
+      *    Order journal record - one record appended for every
+      *    line of every successful Place Order transaction, and for
+      *    every line touched by a later Amend or Cancel Order against
+      *    that same order
+       01  JOURNAL-RECORD.
+           03 JNL-ORDER-DATE           PIC 9(8).
+           03 JNL-ORDER-NUMBER         PIC 9(7).
+           03 JNL-USERID               PIC X(8).
+           03 JNL-CHARGE-DEPT          PIC X(8).
+           03 JNL-ITEM-REF             PIC 9(4).
+           03 JNL-QUANTITY             PIC 9(3).
+           03 JNL-ITEM-COST            PIC X(6).
+      *    What this entry represents - an original Place Order line,
+      *    a line being reversed out (the "before" side of an Amend,
+      *    or any line of a Cancel), or the "after" side of an Amend.
+      *    Finance reconciles an order by summing every entry on file
+      *    for its order number - an unamended, uncancelled order has
+      *    only its original ORIGINAL entries and nets out correctly.
+           03 JNL-ENTRY-TYPE           PIC X(1).
+               88 JNL-ENTRY-ORIGINAL       VALUE 'O'.
+               88 JNL-ENTRY-REVERSAL       VALUE 'R'.
+               88 JNL-ENTRY-AMENDED        VALUE 'A'.
