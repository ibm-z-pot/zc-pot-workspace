@@ -0,0 +1,18 @@
+      *    Catalogue master file record - keyed on CAT-ITEM-REF
+       01  CATALOG-RECORD.
+           03 CAT-ITEM-REF             PIC 9(4).
+           03 CAT-DESCRIPTION          PIC X(40).
+           03 CAT-DEPARTMENT           PIC 9(3).
+           03 CAT-COST                 PIC X(6).
+      *    Numeric view of CAT-COST, used wherever an item's cost
+      *    has to be priced into a department's order value
+           03 CAT-COST-NUM REDEFINES CAT-COST PIC 9(4)V99.
+           03 CAT-IN-STOCK             PIC 9(4).
+           03 CAT-ON-ORDER             PIC 9(3).
+      *    Usual quantity ordered for this item in one supplier
+      *    order - used by the overnight reorder report to size a
+      *    low stock threshold
+           03 CAT-TYPICAL-ORDER-QTY    PIC 9(4).
+      *    Date (CCYYMMDD) CAT-ON-ORDER was last set - zero until
+      *    purchasing first places a supplier order for this item
+           03 CAT-ON-ORDER-DATE        PIC 9(8).
