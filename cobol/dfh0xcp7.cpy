@@ -0,0 +1,10 @@
+      *    Catalogue browse restart file record - keyed on RST-USERID
+      *    Holds the position a userid's Inquire Catalog browse last
+      *    reached, so a dropped session can resume instead of
+      *    re-scanning the catalog from the top
+       01  BROWSE-RESTART-RECORD.
+           03 RST-USERID               PIC X(8).
+           03 RST-LIST-START-REF       PIC 9(4).
+           03 RST-DEPARTMENT-FILTER    PIC 9(3).
+           03 RST-LOW-STOCK-FLAG       PIC X(1).
+           03 RST-SAVED-DATE           PIC 9(8).
